@@ -0,0 +1,65 @@
+      *---------------------------------------------------------------*
+      *    OUREC001 COPYBOOK - PRINT LINE, HEADER/DETAIL LAYOUTS,
+      *    FILE SWITCHES, AND ERROR-HANDLING WORKING STORAGE FOR
+      *    THE GENERATED USA HISTORY REPORT PROGRAMS.
+      *---------------------------------------------------------------*
+       01  WS-PRINT-REPORT                 PIC X(133).
+      *---------------------------------------------------------------*
+       01  WS-FILE-STATUS-FIELDS.
+           05  WS-IN-STAT                  PIC X(02) VALUE '00'.
+           05  WS-OUT-STAT                 PIC X(02) VALUE '00'.
+      *---------------------------------------------------------------*
+       01  OUTPUT-HEADER-LAYOUT.
+           05  OHL-SELECT                  PIC X(01) VALUE SPACE.
+               88  OHL-COMPANY                       VALUE '1'.
+               88  OHL-REPORT-TITLE                  VALUE '2'.
+           05  OHL-HEADING-TEXT            PIC X(50) VALUE SPACES.
+           05  FILLER                      PIC X(82) VALUE SPACES.
+      *---------------------------------------------------------------*
+       01  OHL-CONSTANTS.
+           05  OHL-COMPANY-NAME            PIC X(50)
+                   VALUE 'ACME DATA PROCESSING SERVICES'.
+           05  OHL-REPORT-TITLE-TEXT       PIC X(50)
+                   VALUE 'UNITED STATES EMPLOYEE HISTORY REPORT'.
+      *---------------------------------------------------------------*
+       01  OUTPUT-SUB-HEADER-LAYOUT-1      PIC X(133) VALUE
+           '     DATE      TIME      EMPLOYEE NAME                ADDR
+      -    'ESS                                     DEPT     SALARY'.
+       01  OUTPUT-SUB-HEADER-LAYOUT-2      PIC X(133) VALUE
+           '     ----      ----      -------------                ----
+      -    '---                                     ----     ------'.
+      *---------------------------------------------------------------*
+       01  OUTPUT-RECORD-LAYOUT.
+           05  FILLER                      PIC X(05) VALUE SPACES.
+           05  ORL-DATE                    PIC X(08).
+           05  FILLER                      PIC X(03) VALUE SPACES.
+           05  ORL-TIME                    PIC X(08).
+           05  FILLER                      PIC X(03) VALUE SPACES.
+           05  ORL-NAME                    PIC X(30).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  ORL-ADDRESS                 PIC X(40).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  ORL-SALARY                  PIC $$$,$$$,$$9.99.
+           05  FILLER                      PIC X(18) VALUE SPACES.
+      *---------------------------------------------------------------*
+       01  WS-FILE-SWITCHES.
+           05  WS-EOF-SW                   PIC X(01) VALUE 'N'.
+               88  WS-EOF-YES                        VALUE 'Y'.
+               88  WS-EOF-NO                         VALUE 'N'.
+           05  WS-INIT-SW                  PIC X(01) VALUE 'Y'.
+               88  WS-INIT-YES                       VALUE 'Y'.
+               88  WS-INIT-NO                        VALUE 'N'.
+      *---------------------------------------------------------------*
+       01  WS-ERROR-HANDLING.
+           05  WS-ERR-MSG                  PIC X(20).
+               88  WS-MSG-OP-IN         VALUE 'ERROR OPENING INPUT '.
+               88  WS-MSG-OP-OU         VALUE 'ERROR OPENING OUTPUT'.
+               88  WS-MSG-RD-IN         VALUE 'ERROR READING INPUT '.
+               88  WS-MSG-WR-OU         VALUE 'ERROR WRITING OUTPUT'.
+               88  WS-MSG-CL-IN         VALUE 'ERROR CLOSING A FILE'.
+           05  WS-ERR-CDE                  PIC X(02).
+           05  WS-ERR-PROC                 PIC X(10).
+               88  WS-PROC-OPEN         VALUE 'OPEN'.
+               88  WS-PROC-READ         VALUE 'READ'.
+               88  WS-PROC-PRNT         VALUE 'PRINT'.
+               88  WS-PROC-CLOS         VALUE 'CLOSE'.
