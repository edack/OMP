@@ -0,0 +1,16 @@
+      *---------------------------------------------------------------*
+      *    HACKNEWS COPYBOOK - THE BROKEN-OUT FIELDS OF A HACKER
+      *    NEWS INPUT RECORD, UNSTRUNG FROM HACKER-NEWS-RECORD-IN
+      *    BY 8100-BREAKOUT-HACKER-RECORD.
+      *---------------------------------------------------------------*
+       01  HACKER-NEWS-RECORD.
+           05  HNR-KEY                     PIC X(08).
+           05  HNR-TITLE                   PIC X(86).
+           05  HNR-VOTES                   PIC 9(06).
+           05  HNR-COMMENT-CNT             PIC 9(06).
+           05  HNR-AUTHOR                  PIC X(15).
+           05  HNR-CREATED-DATE            PIC X(19).
+           05  HNR-DATE                    PIC X(10).
+           05  HNR-TIME                    PIC X(05).
+           05  HNR-TIME-HH                 PIC 99.
+           05  HNR-TIME-MM                 PIC 99.
