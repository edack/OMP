@@ -0,0 +1,6 @@
+      *---------------------------------------------------------------*
+      *    CONSTANT COPYBOOK - SHOP-WIDE CONSTANTS SHARED BY THE
+      *    GENERATED REPORT PROGRAMS.
+      *---------------------------------------------------------------*
+       77  WS-YES                          PIC X(01) VALUE 'Y'.
+       77  WS-NO                           PIC X(01) VALUE 'N'.
