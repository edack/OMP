@@ -0,0 +1,14 @@
+      *---------------------------------------------------------------*
+      *    INREC001 COPYBOOK - USA-HIST-FLE INPUT RECORD LAYOUT.
+      *    RECORD LENGTH IS 189 CHARACTERS TO MATCH THE FD IN
+      *    THE GENERATED PROGRAM.
+      *---------------------------------------------------------------*
+       01  INPUT-REC.
+           05  IR-KEY                      PIC X(10).
+           05  IR-DATE                     PIC X(08).
+           05  IR-TS-TIME                  PIC X(08).
+           05  IR-DEPT-CODE                PIC X(08).
+           05  IR-CHAR                     PIC X(30).
+           05  IR-VARCHAR                  PIC X(40).
+           05  IR-NUMERIC                  PIC 9(07)V99.
+           05  FILLER                      PIC X(76).
