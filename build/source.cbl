@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. .
+       PROGRAM-ID. USAHIST1.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
@@ -15,6 +15,32 @@
               ACCESS MODE IS SEQUENTIAL
               FILE STATUS IS WS-OUT-STAT.
 
+      *    CHECKPOINT RECORD REWRITTEN EVERY WS-CHECKPOINT-INTERVAL
+      *    RECORDS BY G0004-WRITE-CHECKPOINT SO A RESTART CAN REPOSITION
+      *    USA-HIST-FLE INSTEAD OF REPROCESSING THE WHOLE FILE AFTER AN
+      *    ABEND. CLEARED ON A SUCCESSFUL RUN BY G0005-CLEAR-CHECKPOINT.
+            SELECT CHECKPOINT-FILE ASSIGN TO CHKPOINT
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS WS-CHK-STAT.
+
+      *    ONE RECORD PER Y0001-ERR-HANDLING CALL SO AN ABEND'S
+      *    DIAGNOSTICS SURVIVE AFTER THE JOB LOG ITSELF IS GONE.
+            SELECT ERROR-LOG-FILE ASSIGN TO ERRLOG
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS WS-ERL-STAT.
+
+      *    OPTIONAL SINGLE-RECORD RUN-PARAMETER CARD. WHEN PRESENT,
+      *    PRM-AS-OF-DATE IS CARRIED ONTO THE REPORT HEADING AND USED
+      *    TO SELECT USA-HIST-FLE RECORDS, AND PRM-LINES-ON-PAGE/
+      *    PRM-REPORT-TITLE OVERRIDE LINES-ON-PAGE AND THE REPORT
+      *    TITLE - SEE G0006-LOAD-PARAMETERS.
+            SELECT PARAMETER-FILE ASSIGN TO PARMFL
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS WS-PRM-STAT.
+
        DATA DIVISION.
        FILE SECTION.
        FD USA-HIST-FLE
@@ -28,6 +54,44 @@
                   LABEL RECORDS ARE OMITTED
                   DATA RECORD IS OUTPUT-REC.
        01 OUTPUT-REC        PIC X(133).
+
+       FD CHECKPOINT-FILE
+               RECORD CONTAINS 48 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS CHECKPOINT-RECORD.
+       01 CHECKPOINT-RECORD.
+            02 CHK-COUNT          PIC 9(08).
+            02 CHK-KEY            PIC X(10).
+      *    REQ015 CONTROL-BREAK STATE AS OF THIS CHECKPOINT, SO A
+      *    RESTART CAN RESUME THE CURRENT DEPARTMENT'S SUBTOTAL AND
+      *    THE GRAND TOTAL INSTEAD OF REOPENING THEM AT ZERO - SEE
+      *    G0001-CHECK-RESTART/G0004-WRITE-CHECKPOINT.
+            02 CHK-DEPT-CODE      PIC X(08).
+            02 CHK-DEPT-TOTAL     PIC 9(09)V99.
+            02 CHK-GRAND-TOTAL    PIC 9(09)V99.
+
+       FD ERROR-LOG-FILE
+               RECORD CONTAINS 51 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS ERROR-LOG-RECORD.
+       01 ERROR-LOG-RECORD.
+            02 ERL-DATE           PIC 9(08).
+            02 ERL-TIME           PIC 9(08).
+            02 FILLER             PIC X(01) VALUE SPACE.
+            02 ERL-MSG            PIC X(20).
+            02 FILLER             PIC X(01) VALUE SPACE.
+            02 ERL-CDE            PIC X(02).
+            02 FILLER             PIC X(01) VALUE SPACE.
+            02 ERL-PROC           PIC X(10).
+
+       FD PARAMETER-FILE
+               RECORD CONTAINS 60 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS PARAMETER-RECORD-IN.
+       01 PARAMETER-RECORD-IN.
+            02 PRM-AS-OF-DATE     PIC X(08).
+            02 PRM-LINES-ON-PAGE  PIC 9(02).
+            02 PRM-REPORT-TITLE   PIC X(50).
       *
        WORKING-STORAGE SECTION.
       *
@@ -37,15 +101,66 @@
                05 FILLER        PIC X(3) VALUE SPACES.
                05 FILLER        PIC X(18) VALUE 'NOTHING TO REPORT'.
                05 FILLER        PIC X(105) VALUE SPACES.
-               
+
+      *    CONTROL-BREAK SUBTOTAL/GRAND-TOTAL LINES, KEYED ON
+      *    IR-DEPT-CODE - SEE E0002-PROC-REC/F0003/F0004.
+       01 DEPT-SUBTOTAL-LINE-LAYOUT.
+            02 FILLER          PIC X(16) VALUE SPACES.
+            02 FILLER          PIC X(12) VALUE 'DEPT TOTAL: '.
+            02 DSL-DEPT-CODE   PIC X(08).
+            02 FILLER          PIC X(03) VALUE SPACES.
+            02 DSL-SALARY      PIC $$$,$$$,$$9.99.
+            02 FILLER          PIC X(80) VALUE SPACES.
+
+       01 GRAND-TOTAL-LINE-LAYOUT.
+            02 FILLER          PIC X(16) VALUE SPACES.
+            02 FILLER          PIC X(12) VALUE 'GRAND TOTAL:'.
+            02 FILLER          PIC X(11) VALUE SPACES.
+            02 GTL-SALARY      PIC $$$,$$$,$$9.99.
+            02 FILLER          PIC X(80) VALUE SPACES.
+
+       01 CONTROL-BREAK-FIELDS.
+            02 WS-PREV-DEPT-CODE       PIC X(08) VALUE SPACES.
+            02 WS-DEPT-SALARY-TOTAL    PIC 9(09)V99 VALUE ZEROES.
+            02 WS-GRAND-SALARY-TOTAL   PIC 9(09)V99 VALUE ZEROES.
+            02 WS-FIRST-REC-SW         PIC X(01) VALUE 'Y'.
+               88 WS-FIRST-REC-YES               VALUE 'Y'.
+               88 WS-FIRST-REC-NO                VALUE 'N'.
+
+       01 CHECKPOINT-CONTROLS.
+            02 WS-CHK-STAT              PIC X(02) VALUE '00'.
+            02 WS-CHECKPOINT-INTERVAL   PIC 9(06) VALUE 001000.
+            02 WS-CHECKPOINT-COUNT      PIC 9(06) VALUE ZEROES.
+            02 WS-RECORD-COUNT          PIC 9(08) VALUE ZEROES.
+            02 WS-RESTART-COUNT         PIC 9(08) VALUE ZEROES.
+            02 WS-RESTART-SW            PIC X(01) VALUE 'N'.
+               88 WS-RESTART-YES                  VALUE 'Y'.
+               88 WS-RESTART-NO                   VALUE 'N'.
+            02 WS-ABEND-SW              PIC X(01) VALUE 'N'.
+               88 WS-ABEND-YES                    VALUE 'Y'.
+               88 WS-ABEND-NO                     VALUE 'N'.
+            02 WS-ERL-STAT              PIC X(02) VALUE '00'.
+
+      *    OVERRIDDEN FROM PARAMETER-FILE AT STARTUP, SEE
+      *    G0006-LOAD-PARAMETERS. LEFT AT SPACES, THE REPORT RUNS AS A
+      *    SINGLE UNDIFFERENTIATED PASS OVER USA-HIST-FLE, AS BEFORE,
+      *    WITH THE DEFAULT PAGE LENGTH AND TITLE UNCHANGED.
+       01 RUN-PARAMETERS.
+            02 WS-PRM-STAT              PIC X(02) VALUE '00'.
+            02 WS-AS-OF-DATE            PIC X(08) VALUE SPACES.
+            02 WS-REPORT-TITLE          PIC X(50) VALUE SPACES.
+
        COPY CONSTANT.
        COPY OUREC001.
+       COPY PRINTCTL.
 
        PROCEDURE DIVISION.
        A0001-MAIN.
 
             PERFORM B0001-OPEN-FILES THRU B0001-EXIT
             PERFORM C0001-INIT-FILES THRU C0001-EXIT
+            PERFORM G0006-LOAD-PARAMETERS THRU G0006-EXIT
+            PERFORM G0001-CHECK-RESTART THRU G0001-EXIT
             PERFORM D0001-READ-FILES THRU D0001-EXIT
             PERFORM E0001-PROC-FILES THRU E0001-EXIT
             PERFORM Z0001-CLOS-FILES THRU Z0001-EXIT
@@ -55,6 +170,13 @@
 
        B0001-OPEN-FILES.
 
+           OPEN OUTPUT ERROR-LOG-FILE.
+
+            IF WS-ERL-STAT NOT EQUAL ZEROES
+               DISPLAY 'WARNING - ERROR LOG FILE DID NOT OPEN, STAT= '
+                       WS-ERL-STAT
+            END-IF.
+
            OPEN INPUT USA-HIST-FLE.
 
             IF WS-IN-STAT NOT EQUAL ZEROES
@@ -73,6 +195,8 @@
                PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
             END-IF.
 
+           OPEN INPUT PARAMETER-FILE.
+
        B0001-EXIT.
             EXIT.
 
@@ -89,10 +213,13 @@
 
             READ USA-HIST-FLE
               AT END SET WS-EOF-YES TO TRUE
+            END-READ
 
             EVALUATE TRUE
 
                WHEN WS-IN-STAT EQUAL '10' AND WS-INIT-YES
+                    PERFORM F0001-WRITE-HEADER THRU F0001-EXIT
+                    PERFORM F0002-WRITE-EMPTY THRU F0002-EXIT
                     PERFORM Z0001-CLOS-FILES THRU Z0001-EXIT
 
                WHEN WS-IN-STAT EQUAL '10' AND WS-INIT-NO
@@ -124,33 +251,75 @@
        
            PERFORM E0002-PROC-REC THRU E0002-EXIT
                UNTIL WS-EOF-YES.
-       
+
+           IF WS-FIRST-REC-NO
+              PERFORM F0003-PRINT-DEPT-SUBTOTAL THRU F0003-EXIT
+           END-IF.
+           PERFORM F0004-PRINT-GRAND-TOTAL THRU F0004-EXIT.
+
        E0001-EXIT. EXIT.
-       
+
        E0002-PROC-REC.
-       
-           MOVE IR-DATE TO ORL-DATE.
-           MOVE IR-TS-TIME TO ORL-TIME.
-           MOVE IR-CHAR TO ORL-NAME.
-           MOVE IR-VARCHAR TO ORL-ADDRESS.
-           MOVE IR-NUMERIC TO ORL-SALARY.
-       
-           MOVE OUTPUT-RECORD-LAYOUT TO WS-PRINT-REPORT.
-           PERFORM P0001-PRINT-REC THRU P0001-EXIT.
-       
+
+           IF WS-AS-OF-DATE EQUAL SPACES
+              OR IR-DATE NOT GREATER WS-AS-OF-DATE
+
+              IF WS-FIRST-REC-NO
+                 IF IR-DEPT-CODE NOT EQUAL WS-PREV-DEPT-CODE
+                    PERFORM F0003-PRINT-DEPT-SUBTOTAL THRU F0003-EXIT
+                 END-IF
+              END-IF
+              MOVE IR-DEPT-CODE TO WS-PREV-DEPT-CODE
+              SET WS-FIRST-REC-NO TO TRUE
+
+              MOVE IR-DATE TO ORL-DATE
+              MOVE IR-TS-TIME TO ORL-TIME
+              MOVE IR-CHAR TO ORL-NAME
+              MOVE IR-VARCHAR TO ORL-ADDRESS
+              MOVE IR-NUMERIC TO ORL-SALARY
+
+              MOVE OUTPUT-RECORD-LAYOUT TO WS-PRINT-REPORT
+              PERFORM P0001-PRINT-REC THRU P0001-EXIT
+
+              ADD IR-NUMERIC TO WS-DEPT-SALARY-TOTAL
+              ADD IR-NUMERIC TO WS-GRAND-SALARY-TOTAL
+
+              ADD 1 TO WS-RECORD-COUNT
+              ADD 1 TO WS-CHECKPOINT-COUNT
+              IF WS-CHECKPOINT-COUNT EQUAL WS-CHECKPOINT-INTERVAL
+                 PERFORM G0004-WRITE-CHECKPOINT THRU G0004-EXIT
+                 MOVE ZEROES TO WS-CHECKPOINT-COUNT
+              END-IF
+           END-IF.
+
            PERFORM D0001-READ-FILES THRU D0001-EXIT.
-       
+
        E0002-EXIT. EXIT.
-       
+
        F0001-WRITE-HEADER.
-       
+
            SET OHL-COMPANY TO TRUE.
+           MOVE OHL-COMPANY-NAME TO OHL-HEADING-TEXT.
            MOVE OUTPUT-HEADER-LAYOUT TO WS-PRINT-REPORT.
            PERFORM P0001-PRINT-REC THRU P0001-EXIT.
-       
+
            SET OHL-REPORT-TITLE TO TRUE.
+           IF WS-REPORT-TITLE NOT EQUAL SPACES
+              MOVE WS-REPORT-TITLE TO OHL-HEADING-TEXT
+           ELSE
+              MOVE OHL-REPORT-TITLE-TEXT TO OHL-HEADING-TEXT
+           END-IF.
            MOVE OUTPUT-HEADER-LAYOUT TO WS-PRINT-REPORT.
            PERFORM P0001-PRINT-REC THRU P0001-EXIT.
+
+           IF WS-AS-OF-DATE NOT EQUAL SPACES
+              SET OHL-REPORT-TITLE TO TRUE
+              MOVE SPACES TO OHL-HEADING-TEXT
+              STRING 'REPORT AS OF DATE: ' WS-AS-OF-DATE
+                  DELIMITED BY SIZE INTO OHL-HEADING-TEXT
+              MOVE OUTPUT-HEADER-LAYOUT TO WS-PRINT-REPORT
+              PERFORM P0001-PRINT-REC THRU P0001-EXIT
+           END-IF.
        
        F0001-EXIT. EXIT.
        
@@ -166,7 +335,130 @@
            PERFORM P0001-PRINT-REC THRU P0001-EXIT.
        
        F0002-EXIT. EXIT.
-       
+
+       F0003-PRINT-DEPT-SUBTOTAL.
+
+           MOVE WS-PREV-DEPT-CODE TO DSL-DEPT-CODE.
+           MOVE WS-DEPT-SALARY-TOTAL TO DSL-SALARY.
+           MOVE DEPT-SUBTOTAL-LINE-LAYOUT TO WS-PRINT-REPORT.
+           PERFORM P0001-PRINT-REC THRU P0001-EXIT.
+
+           MOVE ZEROES TO WS-DEPT-SALARY-TOTAL.
+
+       F0003-EXIT. EXIT.
+
+       F0004-PRINT-GRAND-TOTAL.
+
+           MOVE WS-GRAND-SALARY-TOTAL TO GTL-SALARY.
+           MOVE GRAND-TOTAL-LINE-LAYOUT TO WS-PRINT-REPORT.
+           PERFORM P0001-PRINT-REC THRU P0001-EXIT.
+
+       F0004-EXIT. EXIT.
+
+       G0001-CHECK-RESTART.
+
+           OPEN INPUT CHECKPOINT-FILE.
+
+           IF WS-CHK-STAT EQUAL ZEROES
+              READ CHECKPOINT-FILE
+                AT END     SET WS-RESTART-NO  TO TRUE
+                NOT AT END SET WS-RESTART-YES TO TRUE
+                           MOVE CHK-COUNT       TO WS-RESTART-COUNT
+                           MOVE CHK-DEPT-CODE   TO WS-PREV-DEPT-CODE
+                           MOVE CHK-DEPT-TOTAL  TO WS-DEPT-SALARY-TOTAL
+                           MOVE CHK-GRAND-TOTAL TO WS-GRAND-SALARY-TOTAL
+                           SET WS-FIRST-REC-NO  TO TRUE
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           ELSE
+              SET WS-RESTART-NO TO TRUE
+           END-IF.
+
+           IF WS-RESTART-YES
+              PERFORM G0002-SKIP-TO-RESTART-POINT THRU G0002-EXIT
+           END-IF.
+
+       G0001-EXIT.
+           EXIT.
+
+       G0002-SKIP-TO-RESTART-POINT.
+
+           PERFORM G0003-SKIP-ONE-RECORD THRU G0003-EXIT
+               UNTIL WS-RECORD-COUNT EQUAL WS-RESTART-COUNT
+                  OR WS-EOF-YES.
+
+       G0002-EXIT.
+           EXIT.
+
+      *    WS-RECORD-COUNT MUST COUNT THE SAME THING HERE AS IT DOES
+      *    IN E0002-PROC-REC (SELECTED RECORDS, NOT EVERY RECORD
+      *    PHYSICALLY READ) OR THE RESTART-COUNT COMPARISON IN
+      *    G0002-SKIP-TO-RESTART-POINT WOULD STOP SHORT OF THE TRUE
+      *    CHECKPOINTED FILE POSITION WHENEVER THE AS-OF-DATE FILTER
+      *    HAS EXCLUDED A RECORD BEFORE THE CHECKPOINT.
+       G0003-SKIP-ONE-RECORD.
+
+           PERFORM D0001-READ-FILES THRU D0001-EXIT.
+
+           IF WS-EOF-NO
+              IF WS-AS-OF-DATE EQUAL SPACES
+                 OR IR-DATE NOT GREATER WS-AS-OF-DATE
+                 ADD 1 TO WS-RECORD-COUNT
+              END-IF
+           END-IF.
+
+       G0003-EXIT.
+           EXIT.
+
+       G0004-WRITE-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-RECORD-COUNT        TO CHK-COUNT.
+           MOVE IR-KEY                 TO CHK-KEY.
+           MOVE WS-PREV-DEPT-CODE      TO CHK-DEPT-CODE.
+           MOVE WS-DEPT-SALARY-TOTAL   TO CHK-DEPT-TOTAL.
+           MOVE WS-GRAND-SALARY-TOTAL  TO CHK-GRAND-TOTAL.
+           WRITE CHECKPOINT-RECORD.
+
+           IF WS-CHK-STAT NOT EQUAL ZEROES
+              SET WS-MSG-WR-OU TO TRUE
+              MOVE WS-CHK-STAT TO WS-ERR-CDE
+              SET WS-PROC-PRNT TO TRUE
+              PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
+           END-IF.
+
+           CLOSE CHECKPOINT-FILE.
+
+       G0004-EXIT.
+           EXIT.
+
+       G0005-CLEAR-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+       G0005-EXIT.
+           EXIT.
+
+       G0006-LOAD-PARAMETERS.
+
+           IF WS-PRM-STAT EQUAL ZEROES
+              READ PARAMETER-FILE
+                AT END     CONTINUE
+                NOT AT END MOVE PRM-AS-OF-DATE TO WS-AS-OF-DATE
+                           IF PRM-LINES-ON-PAGE GREATER ZERO
+                              MOVE PRM-LINES-ON-PAGE TO LINES-ON-PAGE
+                           END-IF
+                           IF PRM-REPORT-TITLE NOT EQUAL SPACES
+                              MOVE PRM-REPORT-TITLE TO WS-REPORT-TITLE
+                           END-IF
+              END-READ
+              CLOSE PARAMETER-FILE
+           END-IF.
+
+       G0006-EXIT.
+           EXIT.
+
        P0001-PRINT-REC.
        
            WRITE OUTPUT-REC FROM WS-PRINT-REPORT.
@@ -182,6 +474,8 @@
        
        Y0001-ERR-HANDLING.
 
+            SET WS-ABEND-YES TO TRUE.
+
             DISPLAY '********************************'.
             DISPLAY '  ERROR HANDLING REPORT '.
             DISPLAY '********************************'.
@@ -190,32 +484,70 @@
             DISPLAY '  ' WS-ERR-PROC.
             DISPLAY '********************************'.
 
+            PERFORM Y0002-WRITE-ERROR-LOG THRU Y0002-EXIT.
+
             PERFORM Z0001-CLOS-FILES THRU Z0001-EXIT.
 
        Y0001-EXIT.
             EXIT.
 
+       Y0002-WRITE-ERROR-LOG.
+
+            IF WS-ERL-STAT EQUAL ZEROES
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+               MOVE WS-CURRENT-DATE       TO ERL-DATE
+               MOVE WS-CURRENT-TIME       TO ERL-TIME
+               MOVE WS-ERR-MSG            TO ERL-MSG
+               MOVE WS-ERR-CDE            TO ERL-CDE
+               MOVE WS-ERR-PROC           TO ERL-PROC
+               WRITE ERROR-LOG-RECORD
+            END-IF.
+
+       Y0002-EXIT.
+            EXIT.
+
        Z0001-CLOS-FILES.
 
+           IF WS-ABEND-NO
+              PERFORM G0005-CLEAR-CHECKPOINT THRU G0005-EXIT
+           END-IF.
+
            CLOSE USA-HIST-FLE.
 
             IF WS-IN-STAT NOT EQUAL ZEROES
-               SET WS-MSG-CL-IN TO TRUE
-               MOVE WS-IN-STAT TO WS-ERR-CDE
-               SET WS-PROC-CLOS TO TRUE
-               PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
+               IF WS-ABEND-YES
+                  DISPLAY 'WARNING - USA-HIST-FLE DID NOT CLOSE, STAT= '
+                          WS-IN-STAT
+               ELSE
+                  SET WS-MSG-CL-IN TO TRUE
+                  MOVE WS-IN-STAT TO WS-ERR-CDE
+                  SET WS-PROC-CLOS TO TRUE
+                  PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
+               END-IF
             END-IF.
 
             CLOSE PRINT-FILE.
 
             IF WS-OUT-STAT NOT EQUAL ZEROES
-               SET WS-MSG-CL-IN TO TRUE
-               MOVE WS-OUT-STAT TO WS-ERR-CDE
-               SET WS-PROC-CLOS TO TRUE
-               PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
+               IF WS-ABEND-YES
+                  DISPLAY 'WARNING - PRINT-FILE DID NOT CLOSE, STAT= '
+                          WS-OUT-STAT
+               ELSE
+                  SET WS-MSG-CL-IN TO TRUE
+                  MOVE WS-OUT-STAT TO WS-ERR-CDE
+                  SET WS-PROC-CLOS TO TRUE
+                  PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
+               END-IF
+            END-IF.
+
+            CLOSE ERROR-LOG-FILE.
+
+            IF WS-ERL-STAT NOT EQUAL ZEROES
+               DISPLAY 'WARNING - ERROR LOG FILE DID NOT CLOSE, STAT= '
+                       WS-ERL-STAT
             END-IF.
 
             STOP RUN.
 
        Z0001-EXIT.
-            EXIT.
\ No newline at end of file
+            EXIT.
