@@ -14,6 +14,20 @@
             {{#initialization.file_control.fc_output}}
             {{.}}
             {{/initialization.file_control.fc_output}}
+
+      *    OPTIONAL REFERENCE/LOOKUP FILE, READ AGAINST THE PRIMARY
+      *    RECORD'S KEY BY 2010-LOOKUP-REFERENCE-RECORD, SEE
+      *    2000-PROCESS-ACCT-FILE.
+            {{#initialization.file_control.fc_lookup}}
+            {{.}}
+            {{/initialization.file_control.fc_lookup}}
+
+      *    OPTIONAL SINGLE-RECORD RUN-PARAMETER CARD - OVERRIDES
+      *    LINES-ON-PAGE AND THE REPORT TITLE WHEN PRESENT, SEE
+      *    1210-APPLY-PARAMETERS.
+            SELECT PARAMETER-FILE
+                ASSIGN TO PARMFL
+                FILE STATUS IS PARM-STATUS.
       *===============================================================*
        DATA DIVISION.
       *---------------------------------------------------------------*
@@ -22,10 +36,20 @@
        FD  {{process.input_file_name}} RECORDING MODE F.
        COPY {{process.input_dd_name}}.
       *
+           {{#process.lookup_file_name}}
+       FD  {{process.lookup_file_name}} RECORDING MODE F.
+       COPY {{process.lookup_dd_name}}.
+      *
+           {{/process.lookup_file_name}}
        FD  {{process.output_file_name}} RECORDING MODE F.
        01  PRINT-RECORD.
       *    05 CC                           PIC X(01).
            05 PRINT-LINE                   PIC X(132).
+      *
+       FD  PARAMETER-FILE RECORDING MODE F.
+       01  PARAMETER-RECORD-IN.
+           05 PRM-LINES-ON-PAGE            PIC 9(02).
+           05 PRM-REPORT-TITLE             PIC X(120).
       *---------------------------------------------------------------*
        WORKING-STORAGE SECTION.
       *---------------------------------------------------------------*
@@ -42,12 +66,9 @@
                    15  HL1-DAY-OUT     PIC XX.
                    15  FILLER          PIC X     VALUE '/'.
                    15  HL1-YEAR-OUT    PIC XX.
-               10  FILLER  PIC X(20) VALUE '                    '.
-               10  FILLER  PIC X(20) VALUE '                    '.
-               10  FILLER  PIC X(20) VALUE '                    '.
-               10  FILLER  PIC X(20) VALUE '                    '.
-               10  FILLER  PIC X(20) VALUE '                    '.
-               10  FILLER  PIC X(20) VALUE '                    '.
+      *        DEFAULT REPORT TITLE IS BLANK - OVERRIDABLE FROM
+      *        PARAMETER-FILE, SEE 1210-APPLY-PARAMETERS.
+               10  HL1-REPORT-TITLE        PIC X(120) VALUE SPACES.
                10  FILLER  PIC X(06) VALUE 'PAGE: '.
                10  HL1-PAGE-COUNT          PIC ZZ9.
                10  FILLER                  PIC X(03) VALUE SPACE.
@@ -63,6 +84,13 @@
                88  END-OF-FILE                   VALUE 'Y'.  
            05  {{process.input_file_name}}-STATUS    PIC X(02) VALUE '00'.
            05  {{process.output_file_name}}-STATUS    PIC X(02) VALUE '00'.
+           05  PARM-STATUS                 PIC X(02) VALUE '00'.
+           {{#process.lookup_file_name}}
+           05  {{process.lookup_file_name}}-STATUS    PIC X(02) VALUE '00'.
+           05  {{process.lookup_file_name}}-FOUND-SW   PIC X VALUE 'Y'.
+               88  {{process.lookup_file_name}}-FOUND        VALUE 'Y'.
+               88  {{process.lookup_file_name}}-NOT-FOUND    VALUE 'N'.
+           {{/process.lookup_file_name}}
        COPY PRINTCTL.
       *===============================================================*
        PROCEDURE DIVISION.
@@ -79,21 +107,71 @@
        1000-OPEN-FILES.
       *---------------------------------------------------------------*
            OPEN    INPUT  {{process.input_file_name}}
+                          PARAMETER-FILE
+                          {{#process.lookup_file_name}}
+                          {{process.lookup_file_name}}
+                          {{/process.lookup_file_name}}
                    OUTPUT {{process.output_file_name}}.
            MOVE FUNCTION CURRENT-DATE      TO WS-CURRENT-DATE-DATA.
            MOVE WS-CURRENT-YEAR            TO HL1-YEAR-OUT.
            MOVE WS-CURRENT-MONTH           TO HL1-MONTH-OUT.
            MOVE WS-CURRENT-DAY             TO HL1-DAY-OUT.
+           IF  PARM-STATUS = '00'
+               PERFORM 1200-LOAD-PARAMETERS
+               CLOSE PARAMETER-FILE
+           END-IF.
+      *---------------------------------------------------------------*
+      *    READS THE OPTIONAL RUN-PARAMETER CARD AND, WHEN PRESENT,
+      *    OVERRIDES THE PAGE LENGTH AND THE REPORT TITLE TEXT.
+      *---------------------------------------------------------------*
+       1200-LOAD-PARAMETERS.
+      *---------------------------------------------------------------*
+           READ PARAMETER-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   PERFORM 1210-APPLY-PARAMETERS
+           END-READ.
+      *---------------------------------------------------------------*
+       1210-APPLY-PARAMETERS.
+      *---------------------------------------------------------------*
+           IF  PRM-LINES-ON-PAGE > ZERO
+               MOVE PRM-LINES-ON-PAGE      TO LINES-ON-PAGE
+           END-IF.
+           IF  PRM-REPORT-TITLE  NOT = SPACES
+               MOVE PRM-REPORT-TITLE       TO HL1-REPORT-TITLE
+           END-IF.
       *---------------------------------------------------------------*
        2000-PROCESS-ACCT-FILE.
       *---------------------------------------------------------------*
+           {{#process.lookup_file_name}}
+           PERFORM 2010-LOOKUP-REFERENCE-RECORD.
+           {{/process.lookup_file_name}}
            MOVE DETAIL-LINE-1              TO NEXT-REPORT-LINE.
            PERFORM 9000-PRINT-REPORT-LINE.
            PERFORM 8000-READ-ACCT-FILE.
+           {{#process.lookup_file_name}}
+      *---------------------------------------------------------------*
+      *    LOOKS UP THE REFERENCE RECORD FOR THE PRIMARY RECORD'S
+      *    KEY SO A GENERATED 2000-LEVEL PARAGRAPH CAN ENRICH THE
+      *    DETAIL LINE WITH A LOOKED-UP DESCRIPTION.
+      *---------------------------------------------------------------*
+       2010-LOOKUP-REFERENCE-RECORD.
+      *---------------------------------------------------------------*
+           SET {{process.lookup_file_name}}-FOUND TO TRUE.
+           MOVE {{process.lookup_key_source}} TO {{process.lookup_key_field}}.
+           READ {{process.lookup_file_name}}
+               INVALID KEY
+                   SET {{process.lookup_file_name}}-NOT-FOUND TO TRUE
+           END-READ.
+           {{/process.lookup_file_name}}
       *---------------------------------------------------------------*
        3000-CLOSE-FILES.
       *---------------------------------------------------------------*
            CLOSE {{process.input_file_name}}
+                 {{#process.lookup_file_name}}
+                 {{process.lookup_file_name}}
+                 {{/process.lookup_file_name}}
                  {{process.output_file_name}}.
       *---------------------------------------------------------------*
        8000-READ-ACCT-FILE.
