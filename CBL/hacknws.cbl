@@ -13,9 +13,26 @@
                ASSIGN TO PRTLINE.
            SELECT HACKER-NEWS-FILE
                ASSIGN TO HACKNWS.
+           SELECT KEYWORD-FILE
+               ASSIGN TO KEYWRD.
+           SELECT PARAMETER-FILE
+               ASSIGN TO PARMFL
+               FILE STATUS IS PARM-STATUS.
            SELECT SORT-FILE
                ASSIGN TO SORTFL
                FILE STATUS IS SR-STATUS.
+           SELECT AUTHOR-SORT-FILE
+               ASSIGN TO AUTHSFL
+               FILE STATUS IS ASR-STATUS.
+           SELECT EXCEPTION-FILE
+               ASSIGN TO EXCPFL
+               FILE STATUS IS EXCP-STATUS.
+           SELECT EXTRACT-FILE
+               ASSIGN TO EXTRFL
+               FILE STATUS IS EXTR-STATUS.
+           SELECT KEY-HISTORY-FILE
+               ASSIGN TO KEYHST
+               FILE STATUS IS KEYH-STATUS.
       *===============================================================*
        DATA DIVISION.
       *---------------------------------------------------------------*
@@ -29,16 +46,65 @@
        FD  HACKER-NEWS-FILE RECORDING MODE F.
        01  HACKER-NEWS-RECORD-IN.
            05 FILLER                       PIC X(143).
-       FD  SORT-FILE RECORDING MODE F.
+      *    RAW RECORDS 8100-BREAKOUT-HACKER-RECORD CANNOT SAFELY
+      *    UNPACK ARE WRITTEN HERE INSTEAD OF BECOMING GARBAGE
+      *    HNR-TITLE/HNR-AUTHOR DATA.
+       FD  EXCEPTION-FILE RECORDING MODE F.
+       01  EXCEPTION-RECORD-OUT            PIC X(143).
+      *    COMMA-DELIMITED EXTRACT OF EVERY MATCHED STORY, WRITTEN
+      *    ALONGSIDE SORT-FILE SO THE RESULTS CAN BE PICKED UP BY
+      *    SOMETHING OTHER THAN THIS REPORT'S OWN PRINTED OUTPUT.
+       FD  EXTRACT-FILE RECORDING MODE F.
+       01  EXTRACT-RECORD-OUT              PIC X(143).
+      *    ONE HNR-KEY PER RECORD, SEEN BY A PRIOR RUN. LOADED AT
+      *    STARTUP AND REWRITTEN IN FULL AT RUN-END BY 9250-REWRITE-
+      *    KEY-HISTORY SO REPEAT RUNS OVER OVERLAPPING EXTRACTS DO NOT
+      *    DOUBLE-COUNT THE SAME STORY.
+       FD  KEY-HISTORY-FILE RECORDING MODE F.
+       01  KEY-HISTORY-RECORD               PIC X(08).
+       FD  KEYWORD-FILE RECORDING MODE F.
+       01  KEYWORD-RECORD-IN.
+           05 KWR-KEYWORD                  PIC X(20).
+      *    SINGLE-RECORD RUN-PARAMETER CARD. FIELDS LEFT AT ZERO OR
+      *    SPACES ARE TAKEN TO MEAN "USE THE BUILT-IN DEFAULT" - SEE
+      *    1210-APPLY-RANKING-PARAMETERS.
+       FD  PARAMETER-FILE RECORDING MODE F.
+       01  PARAMETER-RECORD-IN.
+           05 PRM-GRAVITY-OFFSET           PIC 9(02)V99.
+           05 PRM-GRAVITY-EXPONENT         PIC 9(01)V99.
+           05 PRM-MIN-VOTES                PIC 9(06).
+           05 PRM-DATE-FROM                PIC X(10).
+           05 PRM-DATE-TO                  PIC X(10).
+           05 FILLER                       PIC X(17).
+           05 PRM-LINES-ON-PAGE            PIC 9(02).
+           05 PRM-REPORT-TITLE             PIC X(80).
+       SD  SORT-FILE.
        01  SORT-RECORD.
            05  SR-KEY                      PIC X(08).
            05  SR-TITLE                    PIC X(86).
-           05  SR-VOTES                    PIC 9(04).
-           05  SR-COMMENT-CNT              PIC 9(04).
+           05  SR-VOTES                    PIC 9(06).
+           05  SR-COMMENT-CNT              PIC 9(06).
            05  SR-AUTHOR                   PIC X(15).
            05  SR-CREATED-TIME             PIC 99.99.
+           05  SR-TIME-HH                  PIC 99.
+           05  SR-TIME-MM                  PIC 99.
            05  SR-FILLER                   PIC X VALUE SPACE.
-           05  SR-RANKING                  PIC ZZZ9.999999.
+      *    SR-RANKING IS CARRIED AS A TRUE NUMERIC FIELD (NOT
+      *    ZERO-SUPPRESSED) SO THE SORT ORDERS ON ITS VALUE AND NOT
+      *    ON THE LEADING SPACES AN EDITED PICTURE WOULD INTRODUCE.
+      *    SIZED TO S9(06) RATHER THAN THE ORIGINAL S9(04) SINCE
+      *    HNR-VOTES/SR-VOTES CAN NOW RUN TO SIX DIGITS - SEE
+      *    2100-CALCULATE-RANKING, WHICH ALSO GUARDS THE COMPUTE
+      *    WITH ON SIZE ERROR FOR WHATEVER IS STILL TOO LARGE.
+           05  SR-RANKING                  PIC S9(06)V9(06).
+      *---------------------------------------------------------------*
+      *    BY-AUTHOR BREAKDOWN SORT - FED FROM THE SAME MATCHED
+      *    STORIES AS SORT-FILE, SEE WS-MATCHED-STORY-TABLE.
+      *---------------------------------------------------------------*
+       SD  AUTHOR-SORT-FILE.
+       01  AUTHOR-SORT-RECORD.
+           05  ASR-AUTHOR                  PIC X(15).
+           05  ASR-VOTES                   PIC 9(06).
       *---------------------------------------------------------------*
        WORKING-STORAGE SECTION.
       *---------------------------------------------------------------*
@@ -51,7 +117,7 @@
            05  FILLER                      PIC X(05) VALUE SPACE.
            05  DL-TITLE                    PIC X(80).
            05  FILLER                      PIC X(02) VALUE SPACE.
-           05  DL-VOTES                    PIC X(04).
+           05  DL-VOTES                    PIC X(06).
            05  FILLER                      PIC X(02) VALUE SPACE.
            05  DL-CREATED-TIME             PIC 99.999.
            05  FILLER                      PIC X(02) VALUE SPACE.
@@ -59,7 +125,11 @@
            05  FILLER                      PIC X(02) VALUE SPACE.
            05  DL-HN-MM                    PIC X(03).
            05  FILLER                      PIC X(02) VALUE SPACE.
-           05  DL-RANKING                  PIC Z9.999999.
+      *    WIDENED TO FIVE INTEGER DIGITS ALONGSIDE SR-RANKING SO A
+      *    HIGH-VOTE STORY'S RANKING PRINTS IN FULL INSTEAD OF LOSING
+      *    ITS HIGH-ORDER DIGITS - THE LINE'S EXISTING THREE BYTES OF
+      *    SLACK (BELOW THE 132-CHARACTER LIMIT) COVER THE WIDER FIELD.
+           05  DL-RANKING                  PIC ZZZZ9.999999.
       *---------------------------------------------------------------*
        01  HEADING-LINES.
       *---------------------------------------------------------------*
@@ -71,10 +141,13 @@
                10  FILLER      PIC X(01) VALUE '/'.
                10  HL1-YEAR    PIC X(04).
                10  FILLER      PIC X(03) VALUE SPACE.
-               10  FILLER      PIC X(20) VALUE '         LISTING OF '.
-               10  FILLER      PIC X(20) VALUE 'RECORDS WITH COBOL O'.
-               10  FILLER      PIC X(20) VALUE 'R MAINFRAME IN THE T'.
-               10  FILLER      PIC X(20) VALUE 'ITLE                '.
+      *        DEFAULT REPORT TITLE - OVERRIDABLE FROM PARAMETER-FILE,
+      *        SEE 1210-APPLY-RANKING-PARAMETERS.
+               10  HL1-REPORT-TITLE.
+                   15  FILLER  PIC X(40) VALUE
+                       '         LISTING OF RECORDS WITH COBOL O'.
+                   15  FILLER  PIC X(40) VALUE
+                       'R MAINFRAME IN THE TITLE                '.
                10  FILLER      PIC X(20) VALUE '              PAGE: '.
                10  HL1-PAGE-COUNT          PIC ZZ9.
            05  HEADING-LINE-2.
@@ -84,7 +157,147 @@
                10  FILLER      PIC X(20) VALUE '--------------------'.
                10  FILLER      PIC X(20) VALUE '----                '.
                10  FILLER      PIC X(20) VALUE '                    '.
+      *---------------------------------------------------------------*
+      *    RUN-END CONTROL-TOTAL PAGE, PRINTED AFTER THE LAST DETAIL
+      *    LINE BY 9600-PRINT-SUMMARY-PAGE.
+      *---------------------------------------------------------------*
+       01  SUMMARY-LINES.
+           05  SL-HEADING                  PIC X(132) VALUE
+               '                              RUN SUMMARY'.
+           05  SL-READ-LINE.
+               10  FILLER                  PIC X(30) VALUE
+                   'STORIES READ..............: '.
+               10  SL-STORIES-READ         PIC ZZZ,ZZ9.
+               10  FILLER                  PIC X(95) VALUE SPACE.
+           05  SL-MATCHED-LINE.
+               10  FILLER                  PIC X(30) VALUE
+                   'STORIES MATCHED............: '.
+               10  SL-STORIES-MATCHED      PIC ZZZ,ZZ9.
+               10  FILLER                  PIC X(95) VALUE SPACE.
+           05  SL-VOTES-LINE.
+               10  FILLER                  PIC X(30) VALUE
+                   'TOTAL VOTES................: '.
+               10  SL-TOTAL-VOTES          PIC ZZZ,ZZZ,ZZ9.
+               10  FILLER                  PIC X(92) VALUE SPACE.
+           05  SL-EXCEPTION-LINE.
+               10  FILLER                  PIC X(30) VALUE
+                   'RECORDS TO EXCEPTION FILE..: '.
+               10  SL-EXCEPTION-CNT        PIC ZZZ,ZZ9.
+               10  FILLER                  PIC X(95) VALUE SPACE.
+           05  SL-DUPLICATE-LINE.
+               10  FILLER                  PIC X(30) VALUE
+                   'DUPLICATE KEYS SKIPPED.....: '.
+               10  SL-DUPLICATE-CNT        PIC ZZZ,ZZ9.
+               10  FILLER                  PIC X(95) VALUE SPACE.
+           05  SL-AVG-RANKING-LINE.
+               10  FILLER                  PIC X(30) VALUE
+                   'AVERAGE RANKING............: '.
+      *        WIDENED TO SIX INTEGER DIGITS ALONGSIDE SR-RANKING -
+      *        THE TRAILING FILLER SHRANK TO MATCH, LINE STAYS 132.
+               10  SL-AVERAGE-RANKING      PIC ZZZZZ9.999999.
+               10  FILLER                  PIC X(89) VALUE SPACE.
+      *---------------------------------------------------------------*
+      *    BY-AUTHOR BREAKDOWN REPORT PAGE, PRINTED AFTER THE RUN
+      *    SUMMARY BY 4500-PRINT-AUTHOR-BREAKDOWN.
+      *---------------------------------------------------------------*
+       01  AUTHOR-BREAKDOWN-LINES.
+           05  ABL-HEADING                 PIC X(132) VALUE
+               '                         BY-AUTHOR BREAKDOWN'.
+           05  AUTHOR-BREAKDOWN-LINE.
+               10  FILLER                  PIC X(05) VALUE SPACE.
+               10  ABL-AUTHOR              PIC X(15).
+               10  FILLER                  PIC X(05) VALUE SPACE.
+               10  FILLER                  PIC X(14) VALUE
+                   'STORIES......:'.
+               10  ABL-STORY-CNT           PIC ZZZ9.
+               10  FILLER                  PIC X(05) VALUE SPACE.
+               10  FILLER                  PIC X(14) VALUE
+                   'TOTAL VOTES..:'.
+               10  ABL-VOTES-TOTAL         PIC ZZZ,ZZZ,ZZ9.
+               10  FILLER                  PIC X(60) VALUE SPACE.
+      *---------------------------------------------------------------*
+      *    COMMA-DELIMITED EXTRACT LAYOUT - SEE 9200-WRITE-SORT-RECORD.
+      *---------------------------------------------------------------*
+       01  EXTRACT-LINE.
+           05  EXL-KEY                     PIC X(08).
+           05  FILLER                      PIC X(01) VALUE ','.
+           05  EXL-TITLE                   PIC X(86).
+           05  FILLER                      PIC X(01) VALUE ','.
+           05  EXL-VOTES                   PIC 9(06).
+           05  FILLER                      PIC X(01) VALUE ','.
+           05  EXL-COMMENT-CNT             PIC 9(06).
+           05  FILLER                      PIC X(01) VALUE ','.
+           05  EXL-AUTHOR                  PIC X(15).
+           05  FILLER                      PIC X(01) VALUE ','.
+      *    WIDENED TO SIX INTEGER DIGITS ALONGSIDE SR-RANKING.
+           05  EXL-RANKING                 PIC -999999.999999.
+      *---------------------------------------------------------------*
+      *    MATCHED STORIES CARRIED FORWARD FROM THE RANKING PASS SO
+      *    THEY CAN BE FED INTO THE BY-AUTHOR SORT WITHOUT REREADING
+      *    HACKER-NEWS-FILE.
+      *---------------------------------------------------------------*
+       01  WS-MATCHED-STORY-TABLE.
+           05  WS-MATCHED-STORY-CNT        PIC 9(04) VALUE 0.
+           05  WS-MATCHED-STORY-ENTRY      OCCURS 500 TIMES
+                                            INDEXED BY WS-MATCHED-IDX.
+               10  WS-MS-AUTHOR            PIC X(15).
+               10  WS-MS-VOTES             PIC 9(06).
+      *---------------------------------------------------------------*
+       01  WS-AUTHOR-BREAK-FIELDS.
+           05  WS-BREAK-AUTHOR             PIC X(15).
+           05  WS-AUTHOR-STORY-CNT         PIC 9(04) VALUE 0.
+           05  WS-AUTHOR-VOTES-TOTAL       PIC 9(09) VALUE 0.
+           05  AUTHOR-SORT-RETURN-SW       PIC X(01) VALUE 'N'.
+               88  AUTHOR-SORT-AT-END                VALUE 'Y'.
+           05  WS-FIRST-AUTHOR-SW          PIC X(01) VALUE 'Y'.
+               88  WS-FIRST-AUTHOR                   VALUE 'Y'.
+               88  WS-NOT-FIRST-AUTHOR               VALUE 'N'.
+      *---------------------------------------------------------------*
+       01  WS-RUN-TOTALS.
+      *---------------------------------------------------------------*
+           05  WS-STORIES-READ-CNT         PIC 9(06) VALUE 0.
+           05  WS-STORIES-MATCHED-CNT      PIC 9(06) VALUE 0.
+           05  WS-EXCEPTION-CNT            PIC 9(06) VALUE 0.
+           05  WS-DUPLICATE-CNT            PIC 9(06) VALUE 0.
+           05  WS-TOTAL-VOTES              PIC 9(09) VALUE 0.
+      *    WIDENED ALONGSIDE SR-RANKING - SEE THE COMMENT THERE.
+           05  WS-TOTAL-RANKING            PIC S9(09)V9(06) VALUE 0.
+      *    WIDENED ALONGSIDE SR-RANKING - SEE THE COMMENT THERE.
+           05  WS-AVERAGE-RANKING          PIC S9(06)V9(06) VALUE 0.
+      *---------------------------------------------------------------*
+      *    RANKING FORMULA CONSTANTS - DEFAULTED HERE, OPTIONALLY
+      *    OVERRIDDEN FROM PARAMETER-FILE AT STARTUP.
+      *---------------------------------------------------------------*
+       01  WS-RANKING-PARAMETERS.
+           05  WS-GRAVITY-OFFSET           PIC 9(02)V99 VALUE 2.00.
+           05  WS-GRAVITY-EXPONENT         PIC 9(01)V99 VALUE 1.80.
+           05  WS-MIN-VOTES                PIC 9(06)    VALUE 0.
+      *    HNR-DATE IS YYYY-MM-DD, SO A PLAIN ALPHANUMERIC COMPARE
+      *    AGAINST THESE IS A VALID DATE COMPARE. SPACES MEANS "NO
+      *    BOUND ON THAT END OF THE RANGE".
+           05  WS-DATE-FROM                PIC X(10)    VALUE SPACES.
+           05  WS-DATE-TO                  PIC X(10)    VALUE SPACES.
        COPY HACKNEWS.
+      *---------------------------------------------------------------*
+      *    WATCH-LIST OF TITLE KEYWORDS, LOADED FROM KEYWORD-FILE AT
+      *    STARTUP BY 1100-LOAD-KEYWORD-TABLE SO THE TERMS THIS REPORT
+      *    SCREENS FOR CAN BE CHANGED WITHOUT A RECOMPILE.
+      *---------------------------------------------------------------*
+       01  WS-KEYWORD-TABLE-AREA.
+           05  WS-KEYWORD-COUNT            PIC 9(02) VALUE 0.
+           05  WS-KEYWORD-ENTRY            OCCURS 25 TIMES
+                                            INDEXED BY WS-KEYWORD-IDX.
+               10  WS-KEYWORD              PIC X(20) VALUE SPACES.
+      *---------------------------------------------------------------*
+      *    HNR-KEYS SEEN EITHER EARLIER IN THIS RUN OR IN A PRIOR RUN,
+      *    LOADED FROM KEY-HISTORY-FILE AT STARTUP BY 1300-LOAD-KEY-
+      *    HISTORY AND CHECKED BY 8150-CHECK-DUPLICATE-KEY.
+      *---------------------------------------------------------------*
+       01  WS-SEEN-KEY-TABLE.
+           05  WS-SEEN-KEY-CNT             PIC 9(04) VALUE 0.
+           05  WS-SEEN-KEY-ENTRY           OCCURS 2000 TIMES
+                                            INDEXED BY WS-SEEN-KEY-IDX.
+               10  WS-SEEN-KEY             PIC X(08) VALUE SPACES.
       *---------------------------------------------------------------*
        01  WS-SWITCHES-SUBSCRIPTS-MISC.
       *---------------------------------------------------------------*
@@ -92,10 +305,30 @@
                88  END-OF-FILE                       VALUE 'Y'.
            05  VALID-RECORD-SW             PIC X(01) VALUE 'Y'.
                88  VALID-RECORD                      VALUE 'Y'.
+           05  HNR-EXCEPTION-SW            PIC X(01) VALUE 'N'.
+               88  HNR-IS-EXCEPTION                  VALUE 'Y'.
+           05  HNR-DUPLICATE-SW            PIC X(01) VALUE 'N'.
+               88  HNR-IS-DUPLICATE                  VALUE 'Y'.
+           05  WS-DUP-FOUND-SW             PIC X(01) VALUE 'N'.
+               88  WS-DUP-FOUND                      VALUE 'Y'.
+           05  KEYWORD-FILE-EOF-SW         PIC X(01) VALUE 'N'.
+               88  KEYWORD-FILE-EOF                  VALUE 'Y'.
+           05  KEY-HISTORY-FILE-EOF-SW     PIC X(01) VALUE 'N'.
+               88  KEY-HISTORY-FILE-EOF              VALUE 'Y'.
            05  COUNTER-1                   PIC 9(02) VALUE 0.
-           05  COUNTER-2                   PIC 9(02) VALUE 0.
+           05  WS-QUOTE-CNT                PIC 9(03) VALUE 0.
+           05  WS-RAW-RECORD-SAVE          PIC X(143).
+           05  WS-VOTES-STAGE              PIC X(15).
+           05  WS-COMMENT-STAGE            PIC X(15).
            05  SR-STATUS                   PIC X(02) VALUE '00'.
+           05  ASR-STATUS                  PIC X(02) VALUE '00'.
+           05  PARM-STATUS                 PIC X(02) VALUE '00'.
+           05  EXCP-STATUS                 PIC X(02) VALUE '00'.
+           05  EXTR-STATUS                 PIC X(02) VALUE '00'.
+           05  KEYH-STATUS                 PIC X(02) VALUE '00'.
            05  WS-HNR-TIME                 PIC 99V9999.
+           05  SORT-RETURN-SW              PIC X(01) VALUE 'N'.
+               88  SORT-AT-END                       VALUE 'Y'.
        COPY PRINTCTL.
       *===============================================================*
        PROCEDURE DIVISION.
@@ -103,31 +336,148 @@
        0000-MAIN-PROCESSING.
       *---------------------------------------------------------------*
            PERFORM 1000-OPEN-FILES-INITIALIZE.
-           PERFORM 8000-READ-HACKER-NEWS-FILE.
-           PERFORM 2000-PROCESS-HACKER-NEWS-FILE
-               UNTIL END-OF-FILE.
+           SORT SORT-FILE
+               ON DESCENDING KEY SR-RANKING
+               INPUT PROCEDURE  IS 2000-PROCESS-HACKER-NEWS-FILE
+               OUTPUT PROCEDURE IS 9500-PRINT-SORTED-RECORDS.
+           SORT AUTHOR-SORT-FILE
+               ON ASCENDING KEY ASR-AUTHOR
+               INPUT PROCEDURE  IS 4000-RELEASE-MATCHED-STORIES
+               OUTPUT PROCEDURE IS 4500-PRINT-AUTHOR-BREAKDOWN.
            PERFORM 3000-CLOSE-FILES.
            GOBACK.
       *---------------------------------------------------------------*
        1000-OPEN-FILES-INITIALIZE.
       *---------------------------------------------------------------*
            OPEN INPUT  HACKER-NEWS-FILE
-                OUTPUT SORT-FILE
-                       PRINT-FILE.
+                       KEYWORD-FILE
+                       PARAMETER-FILE
+                OUTPUT PRINT-FILE
+                       EXCEPTION-FILE
+                       EXTRACT-FILE.
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
            MOVE WS-CURRENT-YEAR  TO HL1-YEAR.
            MOVE WS-CURRENT-MONTH TO HL1-MONTH.
            MOVE WS-CURRENT-DAY   TO HL1-DAY.
+           PERFORM 1100-LOAD-KEYWORD-TABLE.
+           CLOSE KEYWORD-FILE.
+           IF  PARM-STATUS = '00'
+               PERFORM 1200-LOAD-RANKING-PARAMETERS
+               CLOSE PARAMETER-FILE
+           END-IF.
+           OPEN INPUT KEY-HISTORY-FILE.
+           IF  KEYH-STATUS = '00'
+               PERFORM 1300-LOAD-KEY-HISTORY
+               CLOSE KEY-HISTORY-FILE
+           END-IF.
+      *---------------------------------------------------------------*
+      *    LOADS THE WATCH-LIST OF TITLE KEYWORDS FROM KEYWORD-FILE SO
+      *    THE TERMS SCREENED FOR CAN BE MAINTAINED WITHOUT TOUCHING
+      *    THIS SOURCE.
+      *---------------------------------------------------------------*
+       1100-LOAD-KEYWORD-TABLE.
+      *---------------------------------------------------------------*
+           PERFORM 1110-READ-KEYWORD-RECORD.
+           PERFORM 1120-STORE-KEYWORD
+               UNTIL KEYWORD-FILE-EOF.
+      *---------------------------------------------------------------*
+       1110-READ-KEYWORD-RECORD.
+      *---------------------------------------------------------------*
+           READ KEYWORD-FILE
+               AT END SET KEYWORD-FILE-EOF TO TRUE.
+      *---------------------------------------------------------------*
+       1120-STORE-KEYWORD.
+      *---------------------------------------------------------------*
+           IF  WS-KEYWORD-COUNT < 25
+           AND KWR-KEYWORD NOT = SPACES
+               ADD 1 TO WS-KEYWORD-COUNT
+               SET WS-KEYWORD-IDX TO WS-KEYWORD-COUNT
+               MOVE FUNCTION UPPER-CASE(KWR-KEYWORD)
+                   TO WS-KEYWORD(WS-KEYWORD-IDX)
+           END-IF
+           PERFORM 1110-READ-KEYWORD-RECORD.
+      *---------------------------------------------------------------*
+      *    LOADS HNR-KEYS SEEN BY AN EARLIER RUN FROM THE OPTIONAL
+      *    KEY-HISTORY-FILE SO 8150-CHECK-DUPLICATE-KEY CAN SKIP THEM
+      *    AGAIN THIS RUN.
+      *---------------------------------------------------------------*
+       1300-LOAD-KEY-HISTORY.
+      *---------------------------------------------------------------*
+           PERFORM 1310-READ-KEY-HISTORY-RECORD.
+           PERFORM 1320-STORE-KEY-HISTORY
+               UNTIL KEY-HISTORY-FILE-EOF.
+      *---------------------------------------------------------------*
+       1310-READ-KEY-HISTORY-RECORD.
+      *---------------------------------------------------------------*
+           READ KEY-HISTORY-FILE
+               AT END SET KEY-HISTORY-FILE-EOF TO TRUE.
+      *---------------------------------------------------------------*
+       1320-STORE-KEY-HISTORY.
+      *---------------------------------------------------------------*
+           IF  WS-SEEN-KEY-CNT < 2000
+               ADD 1 TO WS-SEEN-KEY-CNT
+               SET WS-SEEN-KEY-IDX TO WS-SEEN-KEY-CNT
+               MOVE KEY-HISTORY-RECORD TO WS-SEEN-KEY(WS-SEEN-KEY-IDX)
+           END-IF
+           PERFORM 1310-READ-KEY-HISTORY-RECORD.
+      *---------------------------------------------------------------*
+      *    READS THE OPTIONAL RUN-PARAMETER CARD AND, WHEN PRESENT,
+      *    OVERRIDES THE RANKING FORMULA'S GRAVITY CONSTANTS, THE
+      *    MINIMUM-VOTE SELECTION THRESHOLD, THE PAGE LENGTH, AND THE
+      *    REPORT TITLE TEXT.
+      *---------------------------------------------------------------*
+       1200-LOAD-RANKING-PARAMETERS.
+      *---------------------------------------------------------------*
+           READ PARAMETER-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   PERFORM 1210-APPLY-RANKING-PARAMETERS
+           END-READ.
+      *---------------------------------------------------------------*
+       1210-APPLY-RANKING-PARAMETERS.
+      *---------------------------------------------------------------*
+           IF  PRM-GRAVITY-OFFSET   > ZERO
+               MOVE PRM-GRAVITY-OFFSET   TO WS-GRAVITY-OFFSET
+           END-IF.
+           IF  PRM-GRAVITY-EXPONENT > ZERO
+               MOVE PRM-GRAVITY-EXPONENT TO WS-GRAVITY-EXPONENT
+           END-IF.
+           IF  PRM-MIN-VOTES        > ZERO
+               MOVE PRM-MIN-VOTES        TO WS-MIN-VOTES
+           END-IF.
+           IF  PRM-DATE-FROM        NOT = SPACES
+               MOVE PRM-DATE-FROM        TO WS-DATE-FROM
+           END-IF.
+           IF  PRM-DATE-TO          NOT = SPACES
+               MOVE PRM-DATE-TO          TO WS-DATE-TO
+           END-IF.
+           IF  PRM-LINES-ON-PAGE    > ZERO
+               MOVE PRM-LINES-ON-PAGE    TO LINES-ON-PAGE
+           END-IF.
+           IF  PRM-REPORT-TITLE     NOT = SPACES
+               MOVE PRM-REPORT-TITLE     TO HL1-REPORT-TITLE
+           END-IF.
+      *---------------------------------------------------------------*
+      *    INPUT PROCEDURE FOR THE SORT - READS THE RAW HACKER NEWS
+      *    EXTRACT AND RELEASES EVERY MATCHING STORY TO THE SORT.
       *---------------------------------------------------------------*
        2000-PROCESS-HACKER-NEWS-FILE.
       *---------------------------------------------------------------*
-           MOVE 0 TO COUNTER-1, COUNTER-2.
-           INSPECT FUNCTION UPPER-CASE(HNR-TITLE)
-               TALLYING COUNTER-1 FOR ALL 'COBOL'.
-           INSPECT FUNCTION UPPER-CASE(HNR-TITLE)
-               TALLYING COUNTER-2 FOR ALL 'MAINFRAME'.
-           IF  COUNTER-1  > ZERO OR
-               COUNTER-2  > ZERO
+           PERFORM 8000-READ-HACKER-NEWS-FILE.
+           PERFORM 2010-MATCH-AND-RELEASE-RECORD
+               UNTIL END-OF-FILE.
+      *---------------------------------------------------------------*
+       2010-MATCH-AND-RELEASE-RECORD.
+      *---------------------------------------------------------------*
+           MOVE 0 TO COUNTER-1.
+           IF  NOT HNR-IS-EXCEPTION
+               PERFORM 2020-CHECK-KEYWORD-MATCH
+                   VARYING WS-KEYWORD-IDX FROM 1 BY 1
+                   UNTIL WS-KEYWORD-IDX > WS-KEYWORD-COUNT
+           END-IF.
+           IF  COUNTER-1  > ZERO
+           AND HNR-VOTES  NOT < WS-MIN-VOTES
                UNSTRING HNR-CREATED-DATE DELIMITED BY SPACE
                    INTO HNR-DATE
                         HNR-TIME
@@ -135,37 +485,98 @@
                UNSTRING HNR-TIME         DELIMITED BY ':'
                    INTO HNR-TIME-HH
                         HNR-TIME-MM
-               PERFORM 2100-CALCULATE-RANKING
-               MOVE HNR-KEY            TO SR-KEY
-                                          DL-KEY
-               MOVE HNR-TITLE          TO SR-TITLE
-                                          DL-TITLE
-               MOVE HNR-AUTHOR         TO SR-AUTHOR
-               MOVE HNR-TIME           TO SR-CREATED-TIME
-                                          DL-CREATED-TIME
-               MOVE HNR-VOTES          TO SR-VOTES
-                                          DL-VOTES
-               MOVE HNR-COMMENT-CNT    TO SR-COMMENT-CNT
-               MOVE DL-RANKING         TO SR-RANKING
-               MOVE HNR-TIME-HH        TO DL-HN-HH
-               MOVE HNR-TIME-MM        TO DL-HN-MM
-               MOVE SPACE              TO SR-FILLER
-               PERFORM 9200-WRITE-SORT-RECORD
-               MOVE DETAIL-LINE        TO NEXT-REPORT-LINE
-               PERFORM 9000-PRINT-REPORT-LINE.
+               IF  (WS-DATE-FROM = SPACES
+                   OR HNR-DATE NOT < WS-DATE-FROM)
+               AND (WS-DATE-TO = SPACES
+                   OR HNR-DATE NOT > WS-DATE-TO)
+      *            DUPLICATE CHECK RUNS ONLY ON A STORY THAT HAS
+      *            ALREADY CLEARED THE KEYWORD/MIN-VOTES/DATE-RANGE
+      *            GATE ABOVE, SO KEY-HISTORY-FILE ENDS UP HOLDING
+      *            ONLY KEYS THIS PROGRAM HAS ACTUALLY MATCHED, NOT
+      *            EVERY KEY IT HAS EVER PARSED - SEE 8150-CHECK-
+      *            DUPLICATE-KEY.
+                   PERFORM 8150-CHECK-DUPLICATE-KEY
+                   IF  NOT HNR-IS-DUPLICATE
+                       PERFORM 2100-CALCULATE-RANKING
+                       MOVE HNR-KEY            TO SR-KEY
+                       MOVE HNR-TITLE          TO SR-TITLE
+                       MOVE HNR-AUTHOR         TO SR-AUTHOR
+                       MOVE HNR-TIME           TO SR-CREATED-TIME
+                       MOVE HNR-VOTES          TO SR-VOTES
+                       MOVE HNR-COMMENT-CNT    TO SR-COMMENT-CNT
+                       MOVE HNR-TIME-HH        TO SR-TIME-HH
+                       MOVE HNR-TIME-MM        TO SR-TIME-MM
+                       MOVE SPACE              TO SR-FILLER
+                       ADD  1                  TO WS-STORIES-MATCHED-CNT
+                       ADD  HNR-VOTES          TO WS-TOTAL-VOTES
+                           ON SIZE ERROR
+                               PERFORM 9930-VOTES-OVERFLOW-ERROR
+                       END-ADD
+                       ADD  SR-RANKING         TO WS-TOTAL-RANKING
+                           ON SIZE ERROR
+                               PERFORM 9935-RANKING-OVERFLOW-ERROR
+                       END-ADD
+                       PERFORM 9200-WRITE-SORT-RECORD
+                       PERFORM 9210-CARRY-FORWARD-FOR-AUTHOR-SORT
+                   END-IF
+               END-IF.
            PERFORM 8000-READ-HACKER-NEWS-FILE.
+      *---------------------------------------------------------------*
+      *    TESTS THE TITLE AGAINST ONE ENTRY OF THE KEYWORD WATCH-LIST.
+      *---------------------------------------------------------------*
+       2020-CHECK-KEYWORD-MATCH.
+      *---------------------------------------------------------------*
+      *    A BLANK TABLE ENTRY IS GUARDED AGAINST HERE AS WELL AS AT
+      *    THE SOURCE (1120-STORE-KEYWORD NEVER STORES ONE) SINCE
+      *    FUNCTION TRIM OF AN ALL-SPACES ITEM IS A ZERO-LENGTH
+      *    COMPARAND, AND INSPECT ... TALLYING ... FOR ALL A ZERO-
+      *    LENGTH ITEM HANGS THIS RUNTIME RATHER THAN COUNTING ZERO.
+           IF  WS-KEYWORD(WS-KEYWORD-IDX) NOT = SPACES
+               INSPECT FUNCTION UPPER-CASE(HNR-TITLE)
+                   TALLYING COUNTER-1
+                   FOR ALL FUNCTION TRIM(WS-KEYWORD(WS-KEYWORD-IDX))
+           END-IF.
       *---------------------------------------------------------------*
        2100-CALCULATE-RANKING.
       *---------------------------------------------------------------*
            COMPUTE WS-HNR-TIME = HNR-TIME-HH + (HNR-TIME-MM / 60)
-           COMPUTE DL-RANKING = (HNR-VOTES - 1) ** .8
-                              / (WS-HNR-TIME + 2) ** 1.8.
+           COMPUTE SR-RANKING = (HNR-VOTES - 1) ** .8
+                      / (WS-HNR-TIME + WS-GRAVITY-OFFSET)
+                        ** WS-GRAVITY-EXPONENT
+               ON SIZE ERROR
+                   PERFORM 9935-RANKING-OVERFLOW-ERROR
+           END-COMPUTE.
       *---------------------------------------------------------------*
        3000-CLOSE-FILES.
       *---------------------------------------------------------------*
+           PERFORM 9250-REWRITE-KEY-HISTORY.
            CLOSE HACKER-NEWS-FILE
-                 SORT-FILE
-                 PRINT-FILE.
+                 PRINT-FILE
+                 EXCEPTION-FILE
+                 EXTRACT-FILE.
+      *---------------------------------------------------------------*
+      *    REWRITES KEY-HISTORY-FILE FROM THE COMPLETE IN-MEMORY TABLE
+      *    (KEYS LOADED AT STARTUP PLUS EVERY NEW KEY SEEN THIS RUN) SO
+      *    THE NEXT RUN'S 1300-LOAD-KEY-HISTORY PICKS UP EVERYTHING.
+      *---------------------------------------------------------------*
+       9250-REWRITE-KEY-HISTORY.
+      *---------------------------------------------------------------*
+           OPEN OUTPUT KEY-HISTORY-FILE.
+           IF  KEYH-STATUS NOT = '00'
+               PERFORM 9950-WRITE-KEY-HISTORY-ERROR
+           END-IF.
+           PERFORM 9260-WRITE-KEY-HISTORY-RECORD
+               VARYING WS-SEEN-KEY-IDX FROM 1 BY 1
+               UNTIL WS-SEEN-KEY-IDX > WS-SEEN-KEY-CNT.
+           CLOSE KEY-HISTORY-FILE.
+      *---------------------------------------------------------------*
+       9260-WRITE-KEY-HISTORY-RECORD.
+      *---------------------------------------------------------------*
+           MOVE WS-SEEN-KEY(WS-SEEN-KEY-IDX) TO KEY-HISTORY-RECORD.
+           WRITE KEY-HISTORY-RECORD.
+           IF  KEYH-STATUS NOT = '00'
+               PERFORM 9950-WRITE-KEY-HISTORY-ERROR
+           END-IF.
       *---------------------------------------------------------------*
        8000-READ-HACKER-NEWS-FILE.
       *---------------------------------------------------------------*
@@ -173,26 +584,109 @@
                AT END MOVE 'Y' TO END-OF-FILE-SW
                       MOVE 'N' TO VALID-RECORD-SW.
            IF  VALID-RECORD
+               ADD 1 TO WS-STORIES-READ-CNT
                PERFORM 8100-BREAKOUT-HACKER-RECORD.
       *---------------------------------------------------------------*
        8100-BREAKOUT-HACKER-RECORD.
       *---------------------------------------------------------------*
-           INSPECT HACKER-NEWS-RECORD-IN 
-               REPLACING ALL '"' BY '#'
-               AFTER INITIAL '"'.
-           INSPECT HACKER-NEWS-RECORD-IN 
-               REPLACING ALL ',' BY ' '
-               AFTER QUOTE BEFORE '#'.
-           INSPECT HACKER-NEWS-RECORD-IN 
-               REPLACING ALL '#' BY '"'
-               AFTER INITIAL '"'.
-           UNSTRING HACKER-NEWS-RECORD-IN  DELIMITED BY ','
-                INTO HNR-KEY
-                     HNR-TITLE
-                     HNR-VOTES
-                     HNR-COMMENT-CNT
-                     HNR-AUTHOR
-                     HNR-CREATED-DATE.
+           MOVE 'N' TO HNR-EXCEPTION-SW.
+           MOVE 'N' TO HNR-DUPLICATE-SW.
+           MOVE HACKER-NEWS-RECORD-IN TO WS-RAW-RECORD-SAVE.
+           MOVE 0   TO WS-QUOTE-CNT.
+           INSPECT HACKER-NEWS-RECORD-IN
+               TALLYING WS-QUOTE-CNT FOR ALL '"'.
+           IF  FUNCTION MOD(WS-QUOTE-CNT, 2) NOT = 0
+      *        AN ODD NUMBER OF QUOTES MEANS THE COMMA/QUOTE TRICK
+      *        BELOW CANNOT TELL AN IMBEDDED COMMA FROM A FIELD
+      *        DELIMITER - DO NOT EVEN TRY TO UNPACK THIS RECORD.
+               PERFORM 8900-WRITE-EXCEPTION-RECORD
+           ELSE
+               INSPECT HACKER-NEWS-RECORD-IN
+                   REPLACING ALL '"' BY '#'
+                   AFTER INITIAL '"'
+               INSPECT HACKER-NEWS-RECORD-IN
+                   REPLACING ALL ',' BY ' '
+                   AFTER QUOTE BEFORE '#'
+               INSPECT HACKER-NEWS-RECORD-IN
+                   REPLACING ALL '#' BY '"'
+                   AFTER INITIAL '"'
+      *        VOTES/COMMENT-CNT UNSTRING INTO ALPHANUMERIC STAGING
+      *        FIELDS FIRST - UNSTRING INTO A NUMERIC ITEM SILENTLY
+      *        ZEROES NON-NUMERIC TEXT, WHICH WOULD DEFEAT THE NUMERIC
+      *        CHECK BELOW IF IT WERE MOVED STRAIGHT INTO HNR-VOTES.
+               UNSTRING HACKER-NEWS-RECORD-IN  DELIMITED BY ','
+                    INTO HNR-KEY
+                         HNR-TITLE
+                         WS-VOTES-STAGE
+                         WS-COMMENT-STAGE
+                         HNR-AUTHOR
+                         HNR-CREATED-DATE
+                   ON OVERFLOW
+      *                A FIELD RAN LONGER THAN ITS RECEIVING ITEM, OR
+      *                THERE WEREN'T ENOUGH COMMA-DELIMITED FIELDS TO
+      *                FILL THE LIST - ROUTE IT, DON'T GUESS AT IT.
+                       PERFORM 8900-WRITE-EXCEPTION-RECORD
+               END-UNSTRING
+               IF  NOT HNR-IS-EXCEPTION
+                   IF  FUNCTION TRIM(WS-VOTES-STAGE)   IS NOT NUMERIC
+                   OR  FUNCTION TRIM(WS-COMMENT-STAGE) IS NOT NUMERIC
+                   OR  HNR-CREATED-DATE = SPACES
+      *                TOO FEW COMMA-DELIMITED FIELDS WERE FOUND, OR
+      *                ONE LANDED IN THE WRONG PLACE - DON'T GUESS.
+                       PERFORM 8900-WRITE-EXCEPTION-RECORD
+                   ELSE
+      *                WS-VOTES-STAGE/WS-COMMENT-STAGE ARE LEFT-
+      *                JUSTIFIED, SO ANY DIGIT PAST POSITION 6 MEANS
+      *                THE COUNT IS TOO WIDE FOR HNR-VOTES/HNR-COMMENT-
+      *                CNT - MOVING IT IN WOULD SILENTLY TRUNCATE THE
+      *                HIGH-ORDER DIGITS, SO TREAT IT AS UNPARSEABLE.
+                       IF  WS-VOTES-STAGE(7:9)   NOT = SPACES
+                       OR  WS-COMMENT-STAGE(7:9) NOT = SPACES
+                           PERFORM 8900-WRITE-EXCEPTION-RECORD
+                       ELSE
+                           MOVE WS-VOTES-STAGE   TO HNR-VOTES
+                           MOVE WS-COMMENT-STAGE TO HNR-COMMENT-CNT
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+      *---------------------------------------------------------------*
+      *    FLAGS A RECORD WHOSE HNR-KEY WAS ALREADY SEEN EARLIER IN
+      *    THIS RUN OR IN A PRIOR RUN (VIA KEY-HISTORY-FILE), AND
+      *    ADDS EVERY NEW KEY TO THE IN-MEMORY TABLE SO A LATER
+      *    DUPLICATE WITHIN THIS SAME RUN IS ALSO CAUGHT.
+      *---------------------------------------------------------------*
+       8150-CHECK-DUPLICATE-KEY.
+      *---------------------------------------------------------------*
+           MOVE 'N' TO WS-DUP-FOUND-SW.
+           PERFORM 8160-COMPARE-KEY-ENTRY
+               VARYING WS-SEEN-KEY-IDX FROM 1 BY 1
+               UNTIL WS-SEEN-KEY-IDX > WS-SEEN-KEY-CNT.
+           IF  WS-DUP-FOUND
+               SET  HNR-IS-DUPLICATE TO TRUE
+               ADD  1 TO WS-DUPLICATE-CNT
+           ELSE
+               IF  WS-SEEN-KEY-CNT < 2000
+                   ADD 1 TO WS-SEEN-KEY-CNT
+                   SET WS-SEEN-KEY-IDX TO WS-SEEN-KEY-CNT
+                   MOVE HNR-KEY TO WS-SEEN-KEY(WS-SEEN-KEY-IDX)
+               END-IF
+           END-IF.
+      *---------------------------------------------------------------*
+       8160-COMPARE-KEY-ENTRY.
+      *---------------------------------------------------------------*
+           IF  HNR-KEY = WS-SEEN-KEY(WS-SEEN-KEY-IDX)
+               SET WS-DUP-FOUND TO TRUE
+           END-IF.
+      *---------------------------------------------------------------*
+       8900-WRITE-EXCEPTION-RECORD.
+      *---------------------------------------------------------------*
+           MOVE WS-RAW-RECORD-SAVE TO EXCEPTION-RECORD-OUT.
+           WRITE EXCEPTION-RECORD-OUT.
+           IF  EXCP-STATUS NOT = '00'
+               PERFORM 9920-WRITE-EXCEPTION-FILE-ERROR.
+           ADD  1 TO WS-EXCEPTION-CNT.
+           SET  HNR-IS-EXCEPTION TO TRUE.
       *---------------------------------------------------------------*
        9000-PRINT-REPORT-LINE.
       *---------------------------------------------------------------*
@@ -229,12 +723,232 @@
       *---------------------------------------------------------------*
        9200-WRITE-SORT-RECORD.
       *---------------------------------------------------------------*
-           WRITE SORT-RECORD
-               INVALID KEY PERFORM 9900-WRITE-FILE-ERROR.
+           RELEASE SORT-RECORD.
+           IF  SR-STATUS NOT = '00'
+               PERFORM 9900-WRITE-FILE-ERROR.
+           PERFORM 9220-WRITE-EXTRACT-RECORD.
            MOVE SPACE                TO SORT-RECORD.
+      *---------------------------------------------------------------*
+      *    WRITES THE SAME MATCHED STORY TO EXTRACT-FILE, PLAIN COMMA-
+      *    DELIMITED TEXT FOR CONSUMPTION OUTSIDE THIS REPORT.
+      *---------------------------------------------------------------*
+       9220-WRITE-EXTRACT-RECORD.
+      *---------------------------------------------------------------*
+           MOVE SR-KEY               TO EXL-KEY.
+           MOVE SR-TITLE             TO EXL-TITLE.
+           MOVE SR-VOTES             TO EXL-VOTES.
+           MOVE SR-COMMENT-CNT       TO EXL-COMMENT-CNT.
+           MOVE SR-AUTHOR            TO EXL-AUTHOR.
+           MOVE SR-RANKING           TO EXL-RANKING.
+           MOVE EXTRACT-LINE         TO EXTRACT-RECORD-OUT.
+           WRITE EXTRACT-RECORD-OUT.
+           IF  EXTR-STATUS NOT = '00'
+               PERFORM 9940-WRITE-EXTRACT-FILE-ERROR.
+      *---------------------------------------------------------------*
+      *    HOLDS THE JUST-MATCHED STORY FOR THE BY-AUTHOR SORT THAT
+      *    RUNS AFTER SORT-FILE IS DRAINED - SEE 4000-RELEASE-MATCHED-
+      *    STORIES.
+      *---------------------------------------------------------------*
+       9210-CARRY-FORWARD-FOR-AUTHOR-SORT.
+      *---------------------------------------------------------------*
+           IF  WS-MATCHED-STORY-CNT < 500
+               ADD 1 TO WS-MATCHED-STORY-CNT
+               SET  WS-MATCHED-IDX TO WS-MATCHED-STORY-CNT
+               MOVE HNR-AUTHOR  TO WS-MS-AUTHOR(WS-MATCHED-IDX)
+               MOVE HNR-VOTES   TO WS-MS-VOTES(WS-MATCHED-IDX)
+           ELSE
+               PERFORM 9945-MATCHED-STORY-OVERFLOW-ERROR
+           END-IF.
+      *---------------------------------------------------------------*
+      *    OUTPUT PROCEDURE FOR THE SORT - RETURNS THE MATCHED
+      *    STORIES IN DESCENDING SR-RANKING ORDER AND PRINTS THEM.
+      *---------------------------------------------------------------*
+       9500-PRINT-SORTED-RECORDS.
+      *---------------------------------------------------------------*
+           PERFORM 9510-RETURN-SORTED-RECORD.
+           PERFORM 9520-BUILD-AND-PRINT-DETAIL
+               UNTIL SORT-AT-END.
+           PERFORM 9600-PRINT-SUMMARY-PAGE.
+      *---------------------------------------------------------------*
+       9510-RETURN-SORTED-RECORD.
+      *---------------------------------------------------------------*
+           RETURN SORT-FILE
+               AT END SET SORT-AT-END TO TRUE.
+      *---------------------------------------------------------------*
+       9520-BUILD-AND-PRINT-DETAIL.
+      *---------------------------------------------------------------*
+           MOVE SR-KEY               TO DL-KEY.
+           MOVE SR-TITLE             TO DL-TITLE.
+           MOVE SR-VOTES             TO DL-VOTES.
+           MOVE SR-CREATED-TIME      TO DL-CREATED-TIME.
+           MOVE SR-TIME-HH           TO DL-HN-HH.
+           MOVE SR-TIME-MM           TO DL-HN-MM.
+           MOVE SR-RANKING           TO DL-RANKING.
+           MOVE DETAIL-LINE          TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           PERFORM 9510-RETURN-SORTED-RECORD.
+      *---------------------------------------------------------------*
+      *    PRINTS THE RUN-END CONTROL-TOTAL PAGE.
+      *---------------------------------------------------------------*
+       9600-PRINT-SUMMARY-PAGE.
+      *---------------------------------------------------------------*
+           MOVE SPACE                    TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE SL-HEADING               TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE WS-STORIES-READ-CNT      TO SL-STORIES-READ.
+           MOVE SL-READ-LINE             TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE WS-STORIES-MATCHED-CNT   TO SL-STORIES-MATCHED.
+           MOVE SL-MATCHED-LINE          TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE WS-TOTAL-VOTES           TO SL-TOTAL-VOTES.
+           MOVE SL-VOTES-LINE            TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE WS-EXCEPTION-CNT         TO SL-EXCEPTION-CNT.
+           MOVE SL-EXCEPTION-LINE        TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE WS-DUPLICATE-CNT         TO SL-DUPLICATE-CNT.
+           MOVE SL-DUPLICATE-LINE        TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           IF  WS-STORIES-MATCHED-CNT > ZERO
+               COMPUTE WS-AVERAGE-RANKING ROUNDED =
+                   WS-TOTAL-RANKING / WS-STORIES-MATCHED-CNT
+                   ON SIZE ERROR
+                       PERFORM 9935-RANKING-OVERFLOW-ERROR
+               END-COMPUTE
+           ELSE
+               MOVE ZERO TO WS-AVERAGE-RANKING
+           END-IF.
+           MOVE WS-AVERAGE-RANKING       TO SL-AVERAGE-RANKING.
+           MOVE SL-AVG-RANKING-LINE      TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+      *---------------------------------------------------------------*
+      *    A FAILED RELEASE MEANS THE EXTRACT IS INCOMPLETE - THIS IS
+      *    AN ABEND, NOT SOMETHING TO NOTE AND KEEP GOING ON.
       *---------------------------------------------------------------*
        9900-WRITE-FILE-ERROR.
       *---------------------------------------------------------------*
-           MOVE SR-STATUS TO NEXT-REPORT-LINE.
+           DISPLAY 'HACKNEWS - SORT-FILE RELEASE FAILED, STATUS = '
+               SR-STATUS.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+      *---------------------------------------------------------------*
+      *    INPUT PROCEDURE FOR THE BY-AUTHOR SORT - RELEASES THE
+      *    STORIES THE RANKING PASS ALREADY MATCHED, NO RE-READ OF
+      *    HACKER-NEWS-FILE NEEDED.
+      *---------------------------------------------------------------*
+       4000-RELEASE-MATCHED-STORIES.
+      *---------------------------------------------------------------*
+           PERFORM 4010-RELEASE-ONE-STORY
+               VARYING WS-MATCHED-IDX FROM 1 BY 1
+               UNTIL WS-MATCHED-IDX > WS-MATCHED-STORY-CNT.
+      *---------------------------------------------------------------*
+       4010-RELEASE-ONE-STORY.
+      *---------------------------------------------------------------*
+           MOVE WS-MS-AUTHOR(WS-MATCHED-IDX) TO ASR-AUTHOR.
+           MOVE WS-MS-VOTES(WS-MATCHED-IDX)  TO ASR-VOTES.
+           RELEASE AUTHOR-SORT-RECORD.
+           IF  ASR-STATUS NOT = '00'
+               PERFORM 9910-WRITE-AUTHOR-FILE-ERROR.
+      *---------------------------------------------------------------*
+      *    OUTPUT PROCEDURE FOR THE BY-AUTHOR SORT - CONTROL-BREAKS ON
+      *    ASR-AUTHOR, PRINTING A STORY COUNT AND VOTE TOTAL PER
+      *    AUTHOR.
+      *---------------------------------------------------------------*
+       4500-PRINT-AUTHOR-BREAKDOWN.
+      *---------------------------------------------------------------*
+           MOVE SPACE                TO NEXT-REPORT-LINE.
            PERFORM 9000-PRINT-REPORT-LINE.
-           DISPLAY SR-STATUS.
+           MOVE ABL-HEADING          TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           PERFORM 4510-RETURN-AUTHOR-RECORD.
+           PERFORM 4520-PROCESS-AUTHOR-RECORD
+               UNTIL AUTHOR-SORT-AT-END.
+           IF  WS-NOT-FIRST-AUTHOR
+               PERFORM 4530-PRINT-AUTHOR-TOTAL-LINE
+           END-IF.
+      *---------------------------------------------------------------*
+       4510-RETURN-AUTHOR-RECORD.
+      *---------------------------------------------------------------*
+           RETURN AUTHOR-SORT-FILE
+               AT END SET AUTHOR-SORT-AT-END TO TRUE.
+      *---------------------------------------------------------------*
+       4520-PROCESS-AUTHOR-RECORD.
+      *---------------------------------------------------------------*
+           IF  WS-FIRST-AUTHOR
+               MOVE ASR-AUTHOR      TO WS-BREAK-AUTHOR
+               SET  WS-NOT-FIRST-AUTHOR TO TRUE
+           ELSE
+               IF  ASR-AUTHOR NOT = WS-BREAK-AUTHOR
+                   PERFORM 4530-PRINT-AUTHOR-TOTAL-LINE
+                   MOVE ASR-AUTHOR      TO WS-BREAK-AUTHOR
+                   MOVE 0 TO WS-AUTHOR-STORY-CNT
+                   MOVE 0 TO WS-AUTHOR-VOTES-TOTAL
+               END-IF
+           END-IF.
+           ADD  1        TO WS-AUTHOR-STORY-CNT.
+           ADD  ASR-VOTES TO WS-AUTHOR-VOTES-TOTAL
+               ON SIZE ERROR
+                   PERFORM 9930-VOTES-OVERFLOW-ERROR
+           END-ADD.
+           PERFORM 4510-RETURN-AUTHOR-RECORD.
+      *---------------------------------------------------------------*
+       4530-PRINT-AUTHOR-TOTAL-LINE.
+      *---------------------------------------------------------------*
+           MOVE WS-BREAK-AUTHOR        TO ABL-AUTHOR.
+           MOVE WS-AUTHOR-STORY-CNT    TO ABL-STORY-CNT.
+           MOVE WS-AUTHOR-VOTES-TOTAL  TO ABL-VOTES-TOTAL.
+           MOVE AUTHOR-BREAKDOWN-LINE  TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+      *---------------------------------------------------------------*
+       9910-WRITE-AUTHOR-FILE-ERROR.
+      *---------------------------------------------------------------*
+           DISPLAY 'HACKNEWS - AUTHOR-SORT-FILE RELEASE FAILED, '
+                   'STATUS = ' ASR-STATUS.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+      *---------------------------------------------------------------*
+       9920-WRITE-EXCEPTION-FILE-ERROR.
+      *---------------------------------------------------------------*
+           DISPLAY 'HACKNEWS - EXCEPTION-FILE WRITE FAILED, STATUS = '
+               EXCP-STATUS.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+      *---------------------------------------------------------------*
+       9930-VOTES-OVERFLOW-ERROR.
+      *---------------------------------------------------------------*
+           DISPLAY 'HACKNEWS - VOTE TOTAL EXCEEDED ITS PICTURE SIZE'.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+      *---------------------------------------------------------------*
+       9935-RANKING-OVERFLOW-ERROR.
+      *---------------------------------------------------------------*
+           DISPLAY 'HACKNEWS - RANKING VALUE EXCEEDED ITS PICTURE SIZE'.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+      *---------------------------------------------------------------*
+       9940-WRITE-EXTRACT-FILE-ERROR.
+      *---------------------------------------------------------------*
+           DISPLAY 'HACKNEWS - EXTRACT-FILE WRITE FAILED, STATUS = '
+               EXTR-STATUS.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+      *---------------------------------------------------------------*
+      *    WS-MATCHED-STORY-TABLE (OCCURS 500) RAN OUT OF ROOM - THE
+      *    BY-AUTHOR BREAKDOWN WOULD OTHERWISE SILENTLY UNDERCOUNT
+      *    AGAINST THE RUN SUMMARY'S UNCAPPED TOTALS.
+      *---------------------------------------------------------------*
+       9945-MATCHED-STORY-OVERFLOW-ERROR.
+      *---------------------------------------------------------------*
+           DISPLAY 'HACKNEWS - MATCHED STORY TABLE EXCEEDED 500 '
+                   'ENTRIES'.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+      *---------------------------------------------------------------*
+       9950-WRITE-KEY-HISTORY-ERROR.
+      *---------------------------------------------------------------*
+           DISPLAY 'HACKNEWS - KEY-HISTORY-FILE WRITE FAILED, '
+                   'STATUS = ' KEYH-STATUS.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
